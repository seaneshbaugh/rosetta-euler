@@ -0,0 +1,6 @@
+      * One record per distinct prime factor found while factorizing N
+      * in full prime-factorization mode, with how many times it
+      * divided N.
+       01  FACTOR003-RECORD.
+           05  FR-PRIME-FACTOR   PIC 9(12).
+           05  FR-EXPONENT       PIC 9(4).
