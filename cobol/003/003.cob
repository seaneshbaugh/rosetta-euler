@@ -1,36 +1,311 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. euler.
+       PROGRAM-ID. EULER003.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. RM-COBOL.
        OBJECT-COMPUTER. RM-COBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARM003.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT RUN-RESULT-FILE ASSIGN TO "RUNRESULTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT003.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT FACTOR-FILE ASSIGN TO "FACTOR003.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTOR-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARM003.
+       FD  RUN-RESULT-FILE.
+       COPY RUNREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+       COPY CHECKPT003.
+       FD  FACTOR-FILE.
+       COPY FACTOR003.
        WORKING-STORAGE SECTION.
-       01 N PIC 9(12) VALUE 600851475143.
-       01 P PIC 9(12) VALUE 2.
-       01 QUO PIC 9(12) VALUE 0.
-       01 REM PIC 9(12) VALUE 0.
-       01 MAX-FACTOR PIC 9(12) VALUE 1.
-       01 RESULT PIC Z(12).
+       01  N PIC 9(12) VALUE 600851475143.
+       01  P PIC 9(12) VALUE 2.
+       01  QUO PIC 9(12) VALUE 0.
+       01  REM PIC 9(12) VALUE 0.
+       01  MAX-FACTOR PIC 9(12) VALUE 1.
+       01  RESULT PIC Z(12).
+       01  WS-MODE PIC X(1) VALUE "S".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100000.
+       01  WS-ORIGINAL-N PIC 9(12) VALUE 0.
+       01  WS-ITER-COUNT PIC 9(9) VALUE 0.
+       01  WS-CURRENT-FACTOR PIC 9(12) VALUE 0.
+       01  WS-CURRENT-EXPONENT PIC 9(4) VALUE 0.
+       01  WS-RESUMED-FLAG PIC X(1) VALUE "N".
+       01  WS-PARM-STATUS PIC X(2).
+       01  WS-RUN-RESULT-STATUS PIC X(2).
+       01  WS-AUDIT-STATUS PIC X(2).
+       01  WS-CHECKPOINT-STATUS PIC X(2).
+       01  WS-FACTOR-STATUS PIC X(2).
+       01  WS-CURRENT-DATE-TIME PIC X(21).
+       01  WS-START-SECONDS PIC 9(5).
+       01  WS-END-SECONDS PIC 9(5).
+       01  WS-ELAPSED PIC S9(6).
+       01  WS-RETURN-CODE PIC 9(4) VALUE 0.
+       01  WS-PARAMETERS-TEXT PIC X(40).
+       01  WS-RESULT-TEXT PIC X(20).
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        BEGIN.
-       PERFORM FOREVER
-           IF N < P * P
-               MOVE N TO MAX-FACTOR
-               EXIT PERFORM
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-START-SECONDS = FUNCTION SECONDS-PAST-MIDNIGHT
+           PERFORM READ-PARAMETERS
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-OUTPUT-FILES
+           PERFORM BUILD-PARAMETERS-TEXT
+           PERFORM VALIDATE-N
+           IF WS-RETURN-CODE = 0
+               PERFORM APPLY-CHECKPOINT
+               PERFORM COMPUTE-FACTORS
+               PERFORM CLEAR-CHECKPOINT
+               COMPUTE WS-END-SECONDS = FUNCTION SECONDS-PAST-MIDNIGHT
+               COMPUTE WS-ELAPSED = WS-END-SECONDS - WS-START-SECONDS
+               IF WS-ELAPSED < 0
+                   ADD 86400 TO WS-ELAPSED
+               END-IF
+               PERFORM WRITE-RUN-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CLOSE-OUTPUT-FILES
+               MOVE MAX-FACTOR TO RESULT
+               DISPLAY FUNCTION TRIM (RESULT LEADING)
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+       READ-PARAMETERS SECTION.
+       READ-PARAMETERS-BEGIN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "EULER003: NO PARM FILE, USING DEFAULTS"
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "EULER003: PARM FILE EMPTY, DEFAULTS"
+                   NOT AT END
+                       MOVE PM3-N TO N
+                       MOVE PM3-MODE TO WS-MODE
+                       MOVE PM3-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           MOVE N TO WS-ORIGINAL-N
+           .
+       READ-PARAMETERS-EXIT.
+           EXIT.
+       OPEN-OUTPUT-FILES SECTION.
+       OPEN-OUTPUT-FILES-BEGIN.
+           OPEN EXTEND RUN-RESULT-FILE
+           IF WS-RUN-RESULT-STATUS = "35"
+               OPEN OUTPUT RUN-RESULT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-MODE = "F"
+               IF WS-RESUMED-FLAG = "Y"
+                   OPEN EXTEND FACTOR-FILE
+                   IF WS-FACTOR-STATUS = "35"
+                       OPEN OUTPUT FACTOR-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT FACTOR-FILE
+               END-IF
+           END-IF
+           .
+       OPEN-OUTPUT-FILES-EXIT.
+           EXIT.
+       VALIDATE-N SECTION.
+       VALIDATE-N-BEGIN.
+           IF N NOT NUMERIC OR N <= 1
+               DISPLAY "EULER003: N MUST BE NUMERIC AND GREATER THAN 1"
+               MOVE 20 TO WS-RETURN-CODE
+               MOVE "INVALID N" TO WS-RESULT-TEXT
            ELSE
+               IF WS-RESUMED-FLAG = "Y" AND CP-MODE NOT = WS-MODE
+                   DISPLAY "EULER003: CHECKPOINT MODE " CP-MODE
+                       " DOES NOT MATCH CURRENT MODE " WS-MODE
+                   MOVE 24 TO WS-RETURN-CODE
+                   MOVE "CHECKPOINT MISMATCH" TO WS-RESULT-TEXT
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE NOT = 0
+               PERFORM WRITE-RUN-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CLOSE-OUTPUT-FILES
+           END-IF
+           .
+       VALIDATE-N-EXIT.
+           EXIT.
+       READ-CHECKPOINT SECTION.
+       READ-CHECKPOINT-BEGIN.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CP-ORIGINAL-N = WS-ORIGINAL-N
+                           MOVE "Y" TO WS-RESUMED-FLAG
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       READ-CHECKPOINT-EXIT.
+           EXIT.
+       APPLY-CHECKPOINT SECTION.
+       APPLY-CHECKPOINT-BEGIN.
+           IF WS-RESUMED-FLAG = "Y"
+               MOVE CP-N TO N
+               MOVE CP-P TO P
+               MOVE CP-MAX-FACTOR TO MAX-FACTOR
+               MOVE CP-ITER-COUNT TO WS-ITER-COUNT
+               MOVE CP-CURRENT-FACTOR TO WS-CURRENT-FACTOR
+               MOVE CP-CURRENT-EXPONENT TO WS-CURRENT-EXPONENT
+               DISPLAY "EULER003: RESUMING FROM CHECKPOINT"
+           END-IF
+           .
+       APPLY-CHECKPOINT-EXIT.
+           EXIT.
+       BUILD-PARAMETERS-TEXT SECTION.
+       BUILD-PARAMETERS-TEXT-BEGIN.
+           MOVE SPACES TO WS-PARAMETERS-TEXT
+           STRING "N=" DELIMITED BY SIZE
+                   WS-ORIGINAL-N DELIMITED BY SIZE
+                   " MODE=" DELIMITED BY SIZE
+                   WS-MODE DELIMITED BY SIZE
+                   " RESUMED=" DELIMITED BY SIZE
+                   WS-RESUMED-FLAG DELIMITED BY SIZE
+               INTO WS-PARAMETERS-TEXT
+           END-STRING
+           .
+       BUILD-PARAMETERS-TEXT-EXIT.
+           EXIT.
+       COMPUTE-FACTORS SECTION.
+       COMPUTE-FACTORS-BEGIN.
+           PERFORM UNTIL N < P * P
+               ADD 1 TO WS-ITER-COUNT
                DIVIDE P INTO N GIVING QUO REMAINDER REM
                IF REM = 0
                    MOVE QUO TO N
                    MOVE P TO MAX-FACTOR
+                   PERFORM RECORD-PRIME-FACTOR
                ELSE
                    ADD 1 TO P
                END-IF
+               IF FUNCTION MOD (WS-ITER-COUNT
+                   WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           MOVE N TO MAX-FACTOR
+           IF N > 1
+               MOVE N TO P
+               PERFORM RECORD-PRIME-FACTOR
            END-IF
-       END-PERFORM
-       MOVE MAX-FACTOR TO RESULT
-       DISPLAY FUNCTION TRIM (RESULT LEADING)
-       STOP RUN.
-       MAIN-LOGIC-EXIT.
-       EXIT.
+           PERFORM FLUSH-CURRENT-FACTOR
+           .
+       COMPUTE-FACTORS-EXIT.
+           EXIT.
+       RECORD-PRIME-FACTOR SECTION.
+       RECORD-PRIME-FACTOR-BEGIN.
+           IF WS-MODE = "F"
+               IF P = WS-CURRENT-FACTOR
+                   ADD 1 TO WS-CURRENT-EXPONENT
+               ELSE
+                   PERFORM FLUSH-CURRENT-FACTOR
+                   MOVE P TO WS-CURRENT-FACTOR
+                   MOVE 1 TO WS-CURRENT-EXPONENT
+               END-IF
+           END-IF
+           .
+       RECORD-PRIME-FACTOR-EXIT.
+           EXIT.
+       FLUSH-CURRENT-FACTOR SECTION.
+       FLUSH-CURRENT-FACTOR-BEGIN.
+           IF WS-MODE = "F" AND WS-CURRENT-EXPONENT > 0
+               MOVE WS-CURRENT-FACTOR TO FR-PRIME-FACTOR
+               MOVE WS-CURRENT-EXPONENT TO FR-EXPONENT
+               WRITE FACTOR003-RECORD
+               MOVE 0 TO WS-CURRENT-FACTOR
+               MOVE 0 TO WS-CURRENT-EXPONENT
+           END-IF
+           .
+       FLUSH-CURRENT-FACTOR-EXIT.
+           EXIT.
+       WRITE-CHECKPOINT SECTION.
+       WRITE-CHECKPOINT-BEGIN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-ORIGINAL-N TO CP-ORIGINAL-N
+           MOVE N TO CP-N
+           MOVE P TO CP-P
+           MOVE MAX-FACTOR TO CP-MAX-FACTOR
+           MOVE WS-ITER-COUNT TO CP-ITER-COUNT
+           MOVE WS-CURRENT-FACTOR TO CP-CURRENT-FACTOR
+           MOVE WS-CURRENT-EXPONENT TO CP-CURRENT-EXPONENT
+           MOVE WS-MODE TO CP-MODE
+           WRITE CHECKPOINT003-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+       CLEAR-CHECKPOINT SECTION.
+       CLEAR-CHECKPOINT-BEGIN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+       WRITE-RUN-RESULT SECTION.
+       WRITE-RUN-RESULT-BEGIN.
+           MOVE "EULER003" TO RR-JOB-ID
+           MOVE WS-CURRENT-DATE-TIME (1:8) TO RR-RUN-DATE
+           MOVE WS-PARAMETERS-TEXT TO RR-INPUT-VALUE
+           IF WS-RETURN-CODE = 0
+               MOVE MAX-FACTOR TO WS-RESULT-TEXT
+           END-IF
+           MOVE WS-RESULT-TEXT TO RR-RESULT-VALUE
+           WRITE RUN-RESULT-RECORD
+           .
+       WRITE-RUN-RESULT-EXIT.
+           EXIT.
+       WRITE-AUDIT-RECORD SECTION.
+       WRITE-AUDIT-RECORD-BEGIN.
+           MOVE "EULER003" TO AR-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME TO AR-RUN-TIMESTAMP
+           MOVE WS-PARAMETERS-TEXT TO AR-PARAMETERS
+           MOVE WS-RESULT-TEXT TO AR-RESULT
+           MOVE WS-RETURN-CODE TO AR-RETURN-CODE
+           MOVE WS-ELAPSED TO AR-ELAPSED-SECONDS
+           WRITE AUDIT-RECORD
+           .
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+       CLOSE-OUTPUT-FILES SECTION.
+       CLOSE-OUTPUT-FILES-BEGIN.
+           CLOSE RUN-RESULT-FILE
+           CLOSE AUDIT-FILE
+           IF WS-MODE = "F"
+               CLOSE FACTOR-FILE
+           END-IF
+           .
+       CLOSE-OUTPUT-FILES-EXIT.
+           EXIT.
