@@ -0,0 +1,7 @@
+      * Parameter card for problem 003 - the N to factorize, the mode
+      * (S=largest factor only, F=full prime factorization), and the
+      * checkpoint interval used by the restart logic.
+       01  PARM003-RECORD.
+           05  PM3-N                     PIC 9(12).
+           05  PM3-MODE                  PIC X(1).
+           05  PM3-CHECKPOINT-INTERVAL   PIC 9(6).
