@@ -0,0 +1,12 @@
+      * Restart record for problem 003's factorization loop, written
+      * periodically so an abended job can resume from the last
+      * checkpoint instead of reprocessing N from P = 2.
+       01  CHECKPOINT003-RECORD.
+           05  CP-ORIGINAL-N   PIC 9(12).
+           05  CP-N            PIC 9(12).
+           05  CP-P            PIC 9(12).
+           05  CP-MAX-FACTOR   PIC 9(12).
+           05  CP-ITER-COUNT   PIC 9(9).
+           05  CP-CURRENT-FACTOR    PIC 9(12).
+           05  CP-CURRENT-EXPONENT  PIC 9(4).
+           05  CP-MODE               PIC X(1).
