@@ -0,0 +1,7 @@
+      * Parameter card for problem 001 - limit and the two divisors
+      * used in the sum-of-multiples test, plus the iteration guard.
+       01  PARM001-RECORD.
+           05  PM-LIMIT            PIC 9(4).
+           05  PM-DIVISOR-1        PIC 9(2).
+           05  PM-DIVISOR-2        PIC 9(2).
+           05  PM-MAX-ITERATIONS   PIC 9(6).
