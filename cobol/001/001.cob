@@ -1,34 +1,240 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. euler.
-       *
+       PROGRAM-ID. EULER001.
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. RM-COBOL.
        OBJECT-COMPUTER. RM-COBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARM001.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT RUN-RESULT-FILE ASSIGN TO "RUNRESULTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT DETAIL-FILE ASSIGN TO "DETAIL001.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARM001.
+       FD  RUN-RESULT-FILE.
+       COPY RUNREC.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  DETAIL-FILE.
+       COPY DETAILREC.
        WORKING-STORAGE SECTION.
-       01 I PIC 9(4) VALUE 1.
-       01 TOTAL PIC 9(6) VALUE 0.
-       01 QUO PIC 9(6) VALUE 0.
-       01 REM PIC 9(6) VALUE 0.
+       01  I PIC 9(4) VALUE 1.
+       01  TOTAL PIC 9(6) VALUE 0.
+       01  QUO PIC 9(6) VALUE 0.
+       01  REM PIC 9(6) VALUE 0.
+       01  WS-LIMIT PIC 9(4) VALUE 999.
+       01  WS-DIV1 PIC 9(2) VALUE 3.
+       01  WS-DIV2 PIC 9(2) VALUE 5.
+       01  WS-MAX-ITERATIONS PIC 9(6) VALUE 10000.
+       01  WS-ITER-COUNT PIC 9(6) VALUE 0.
+       01  WS-PARM-STATUS PIC X(2).
+       01  WS-RUN-RESULT-STATUS PIC X(2).
+       01  WS-AUDIT-STATUS PIC X(2).
+       01  WS-DETAIL-STATUS PIC X(2).
+       01  WS-CURRENT-DATE-TIME PIC X(21).
+       01  WS-START-SECONDS PIC 9(5).
+       01  WS-END-SECONDS PIC 9(5).
+       01  WS-ELAPSED PIC S9(6).
+       01  WS-RETURN-CODE PIC 9(4) VALUE 0.
+       01  WS-PARAMETERS-TEXT PIC X(40).
+       01  WS-RESULT-TEXT PIC X(20).
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        BEGIN.
-       PERFORM UNTIL I > 999
-           DIVIDE 3 INTO I GIVING QUO REMAINDER REM
-           IF REM = 0
-               THEN
-                   ADD I TO TOTAL GIVING TOTAL
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-START-SECONDS = FUNCTION SECONDS-PAST-MIDNIGHT
+           PERFORM READ-PARAMETERS
+           PERFORM OPEN-OUTPUT-FILES
+           PERFORM VALIDATE-PARAMETERS
+           IF WS-RETURN-CODE = 0
+               PERFORM COMPUTE-TOTAL
+               COMPUTE WS-END-SECONDS = FUNCTION SECONDS-PAST-MIDNIGHT
+               COMPUTE WS-ELAPSED = WS-END-SECONDS - WS-START-SECONDS
+               IF WS-ELAPSED < 0
+                   ADD 86400 TO WS-ELAPSED
+               END-IF
+               PERFORM WRITE-RUN-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CLOSE-OUTPUT-FILES
+               DISPLAY TOTAL
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+       READ-PARAMETERS SECTION.
+       READ-PARAMETERS-BEGIN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "EULER001: NO PARM FILE, USING DEFAULTS"
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "EULER001: PARM FILE EMPTY, DEFAULTS"
+                   NOT AT END
+                       MOVE PM-LIMIT TO WS-LIMIT
+                       MOVE PM-DIVISOR-1 TO WS-DIV1
+                       MOVE PM-DIVISOR-2 TO WS-DIV2
+                       MOVE PM-MAX-ITERATIONS TO WS-MAX-ITERATIONS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           MOVE SPACES TO WS-PARAMETERS-TEXT
+           STRING "LIMIT=" DELIMITED BY SIZE
+                   WS-LIMIT DELIMITED BY SIZE
+                   " DIV1=" DELIMITED BY SIZE
+                   WS-DIV1 DELIMITED BY SIZE
+                   " DIV2=" DELIMITED BY SIZE
+                   WS-DIV2 DELIMITED BY SIZE
+               INTO WS-PARAMETERS-TEXT
+           END-STRING
+           .
+       READ-PARAMETERS-EXIT.
+           EXIT.
+       OPEN-OUTPUT-FILES SECTION.
+       OPEN-OUTPUT-FILES-BEGIN.
+           OPEN EXTEND RUN-RESULT-FILE
+           IF WS-RUN-RESULT-STATUS = "35"
+               OPEN OUTPUT RUN-RESULT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           OPEN OUTPUT DETAIL-FILE
+           .
+       OPEN-OUTPUT-FILES-EXIT.
+           EXIT.
+       VALIDATE-PARAMETERS SECTION.
+       VALIDATE-PARAMETERS-BEGIN.
+           IF WS-DIV1 NOT NUMERIC OR WS-DIV1 = 0
+               OR WS-DIV2 NOT NUMERIC OR WS-DIV2 = 0
+               DISPLAY "EULER001: DIV1 AND DIV2 MUST BE NUMERIC "
+                   "AND NONZERO"
+               MOVE 20 TO WS-RETURN-CODE
+               MOVE "INVALID DIVISOR" TO WS-RESULT-TEXT
+           ELSE
+               IF WS-LIMIT NOT NUMERIC
+                   DISPLAY "EULER001: LIMIT MUST BE NUMERIC"
+                   MOVE 20 TO WS-RETURN-CODE
+                   MOVE "INVALID LIMIT" TO WS-RESULT-TEXT
                ELSE
-                   DIVIDE 5 INTO I GIVING QUO REMAINDER REM
+                   IF WS-MAX-ITERATIONS NOT NUMERIC
+                       DISPLAY "EULER001: MAX-ITERATIONS MUST BE "
+                           "NUMERIC"
+                       MOVE 20 TO WS-RETURN-CODE
+                       MOVE "INVALID MAX-ITERATIONS" TO WS-RESULT-TEXT
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE NOT = 0
+               PERFORM WRITE-RUN-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CLOSE-OUTPUT-FILES
+           END-IF
+           .
+       VALIDATE-PARAMETERS-EXIT.
+           EXIT.
+       COMPUTE-TOTAL SECTION.
+       COMPUTE-TOTAL-BEGIN.
+           PERFORM UNTIL I > WS-LIMIT
+               ADD 1 TO WS-ITER-COUNT
+               IF WS-ITER-COUNT > WS-MAX-ITERATIONS
+                   PERFORM ITERATION-GUARD-ABORT
+               END-IF
+               DIVIDE WS-DIV1 INTO I GIVING QUO REMAINDER REM
+               IF REM = 0
+                 THEN
+                   ADD I TO TOTAL GIVING TOTAL
+                   PERFORM WRITE-DETAIL-DIVISOR-1
+                 ELSE
+                   DIVIDE WS-DIV2 INTO I GIVING QUO REMAINDER REM
                    IF REM = 0
-                       THEN
-                           ADD I TO TOTAL GIVING TOTAL
+                     THEN
+                       ADD I TO TOTAL GIVING TOTAL
+                       PERFORM WRITE-DETAIL-DIVISOR-2
                    END-IF
+               END-IF
+               ADD 1 TO I
+           END-PERFORM
+           .
+       COMPUTE-TOTAL-EXIT.
+           EXIT.
+       WRITE-DETAIL-DIVISOR-1 SECTION.
+       WRITE-DETAIL-DIVISOR-1-BEGIN.
+           MOVE I TO DT-I-VALUE
+           MOVE "DIVISOR-1" TO DT-MATCH-RULE
+           WRITE DETAIL001-RECORD
+           .
+       WRITE-DETAIL-DIVISOR-1-EXIT.
+           EXIT.
+       WRITE-DETAIL-DIVISOR-2 SECTION.
+       WRITE-DETAIL-DIVISOR-2-BEGIN.
+           MOVE I TO DT-I-VALUE
+           MOVE "DIVISOR-2" TO DT-MATCH-RULE
+           WRITE DETAIL001-RECORD
+           .
+       WRITE-DETAIL-DIVISOR-2-EXIT.
+           EXIT.
+       ITERATION-GUARD-ABORT SECTION.
+       ITERATION-GUARD-ABORT-BEGIN.
+           DISPLAY "EULER001: ITERATION GUARD TRIPPED AT " WS-ITER-COUNT
+               " ITERATIONS, MAX IS " WS-MAX-ITERATIONS
+           MOVE 16 TO WS-RETURN-CODE
+           MOVE "ITERATION GUARD" TO WS-RESULT-TEXT
+           PERFORM WRITE-RUN-RESULT
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CLOSE-OUTPUT-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+       ITERATION-GUARD-ABORT-EXIT.
+           EXIT.
+       WRITE-RUN-RESULT SECTION.
+       WRITE-RUN-RESULT-BEGIN.
+           MOVE "EULER001" TO RR-JOB-ID
+           MOVE WS-CURRENT-DATE-TIME (1:8) TO RR-RUN-DATE
+           MOVE WS-PARAMETERS-TEXT TO RR-INPUT-VALUE
+           IF WS-RETURN-CODE = 0
+               MOVE TOTAL TO WS-RESULT-TEXT
            END-IF
-           ADD 1 TO I
-       END-PERFORM
-       DISPLAY TOTAL
-       STOP RUN.
-       MAIN-LOGIC-EXIT.
-       EXIT.
+           MOVE WS-RESULT-TEXT TO RR-RESULT-VALUE
+           WRITE RUN-RESULT-RECORD
+           .
+       WRITE-RUN-RESULT-EXIT.
+           EXIT.
+       WRITE-AUDIT-RECORD SECTION.
+       WRITE-AUDIT-RECORD-BEGIN.
+           MOVE "EULER001" TO AR-PROGRAM-ID
+           MOVE WS-CURRENT-DATE-TIME TO AR-RUN-TIMESTAMP
+           MOVE WS-PARAMETERS-TEXT TO AR-PARAMETERS
+           IF WS-RETURN-CODE = 0
+               MOVE TOTAL TO WS-RESULT-TEXT
+           END-IF
+           MOVE WS-RESULT-TEXT TO AR-RESULT
+           MOVE WS-RETURN-CODE TO AR-RETURN-CODE
+           MOVE WS-ELAPSED TO AR-ELAPSED-SECONDS
+           WRITE AUDIT-RECORD
+           .
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+       CLOSE-OUTPUT-FILES SECTION.
+       CLOSE-OUTPUT-FILES-BEGIN.
+           CLOSE RUN-RESULT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE DETAIL-FILE
+           .
+       CLOSE-OUTPUT-FILES-EXIT.
+           EXIT.
