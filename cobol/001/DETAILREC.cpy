@@ -0,0 +1,6 @@
+      * One record per qualifying I in problem 001, showing whether
+      * it matched the divisor-1 rule or the divisor-2 rule, so the
+      * composition of TOTAL can be audited instead of just trusted.
+       01  DETAIL001-RECORD.
+           05  DT-I-VALUE          PIC 9(4).
+           05  DT-MATCH-RULE       PIC X(9).
