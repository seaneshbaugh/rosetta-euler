@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULERRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RM-COBOL.
+       OBJECT-COMPUTER. RM-COBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMRPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EULERRPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMRPT.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS PIC X(2).
+       01  WS-AUDIT-STATUS PIC X(2).
+       01  WS-REPORT-STATUS PIC X(2).
+       01  WS-EOF-FLAG PIC X(1) VALUE "N".
+       01  WS-RETURN-CODE PIC 9(4) VALUE 0.
+       01  WS-DETAIL-COUNT PIC 9(6) VALUE 0.
+       01  WS-EXCEPTION-COUNT PIC 9(4) VALUE 0.
+       01  WS-LONG-RUN-THRESHOLD-SECONDS PIC 9(6) VALUE 300.
+       01  WS-RUN-DATE-FILTER PIC X(8).
+       01  WS-PRINT-LINE PIC X(100).
+       01  WS-EXC-REASON PIC X(20).
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCEPTION-ENTRY OCCURS 500 TIMES
+                   PIC X(100).
+       01  WS-IDX PIC 9(4).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       BEGIN.
+           PERFORM READ-PARAMETERS
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "EULERRPT: NO AUDIT LOG FOUND, NOTHING TO REPORT"
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM PROCESS-AUDIT-RECORDS UNTIL WS-EOF-FLAG = "Y"
+               PERFORM WRITE-EXCEPTIONS-SECTION
+               CLOSE AUDIT-FILE
+               CLOSE REPORT-FILE
+               DISPLAY "EULERRPT: " WS-DETAIL-COUNT " RUN(S), "
+                   WS-EXCEPTION-COUNT " EXCEPTION(S)"
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+       READ-PARAMETERS SECTION.
+       READ-PARAMETERS-BEGIN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-FILTER
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "EULERRPT: NO PARM FILE, SCOPING TO TODAY "
+                   WS-RUN-DATE-FILTER
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "EULERRPT: PARM FILE EMPTY, SCOPING TO "
+                           "TODAY " WS-RUN-DATE-FILTER
+                   NOT AT END
+                       MOVE PM-RPT-RUN-DATE TO WS-RUN-DATE-FILTER
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           .
+       READ-PARAMETERS-EXIT.
+           EXIT.
+       PROCESS-AUDIT-RECORDS SECTION.
+       PROCESS-AUDIT-RECORDS-BEGIN.
+           READ AUDIT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   IF AR-RUN-TIMESTAMP (1:8) = WS-RUN-DATE-FILTER
+                       ADD 1 TO WS-DETAIL-COUNT
+                       PERFORM WRITE-DETAIL-LINE
+                       PERFORM CHECK-EXCEPTION
+                   END-IF
+           END-READ
+           .
+       PROCESS-AUDIT-RECORDS-EXIT.
+           EXIT.
+       WRITE-REPORT-HEADER SECTION.
+       WRITE-REPORT-HEADER-BEGIN.
+           MOVE "EULER BATCH MORNING SUMMARY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "BATCH RUN DATE: " DELIMITED BY SIZE
+                   WS-RUN-DATE-FILTER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "RUN DETAIL" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "PROGRAM-ID" DELIMITED BY SIZE
+                   "  TIMESTAMP            " DELIMITED BY SIZE
+                   "PARAMETERS                    " DELIMITED BY SIZE
+                   "RESULT        " DELIMITED BY SIZE
+                   "RC" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           .
+       WRITE-REPORT-HEADER-EXIT.
+           EXIT.
+       WRITE-DETAIL-LINE SECTION.
+       WRITE-DETAIL-LINE-BEGIN.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING AR-PROGRAM-ID DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   AR-RUN-TIMESTAMP (1:21) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM (AR-PARAMETERS) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM (AR-RESULT) DELIMITED BY SIZE
+                   "  RC=" DELIMITED BY SIZE
+                   AR-RETURN-CODE DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING
+           MOVE WS-PRINT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+       CHECK-EXCEPTION SECTION.
+       CHECK-EXCEPTION-BEGIN.
+           MOVE SPACES TO WS-EXC-REASON
+           IF AR-RETURN-CODE NOT = 0
+               MOVE "NONZERO RETURN CODE" TO WS-EXC-REASON
+           ELSE
+               IF AR-ELAPSED-SECONDS > WS-LONG-RUN-THRESHOLD-SECONDS
+                   MOVE "RAN LONG" TO WS-EXC-REASON
+               END-IF
+           END-IF
+           IF WS-EXC-REASON NOT = SPACES
+               AND WS-EXCEPTION-COUNT < 500
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE SPACES TO WS-EXCEPTION-ENTRY (WS-EXCEPTION-COUNT)
+               STRING AR-PROGRAM-ID DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       AR-RUN-TIMESTAMP (1:21) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM (WS-EXC-REASON) DELIMITED BY SIZE
+                       "  RC=" DELIMITED BY SIZE
+                       AR-RETURN-CODE DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-ENTRY (WS-EXCEPTION-COUNT)
+               END-STRING
+           END-IF
+           .
+       CHECK-EXCEPTION-EXIT.
+           EXIT.
+       WRITE-EXCEPTIONS-SECTION SECTION.
+       WRITE-EXCEPTIONS-SECTION-BEGIN.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "EXCEPTIONS" TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-EXCEPTION-COUNT = 0
+               MOVE "NONE" TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-EXCEPTION-COUNT
+                   MOVE WS-EXCEPTION-ENTRY (WS-IDX) TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-PERFORM
+           END-IF
+           .
+       WRITE-EXCEPTIONS-SECTION-EXIT.
+           EXIT.
