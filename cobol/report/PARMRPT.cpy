@@ -0,0 +1,6 @@
+      * Parameter card for the morning summary report - the batch run
+      * date (YYYYMMDD) to scope the report to, so each morning's
+      * report covers only that cycle's audit records instead of
+      * every run since the audit log was created.
+       01  PARMRPT-RECORD.
+           05  PM-RPT-RUN-DATE     PIC X(8).
