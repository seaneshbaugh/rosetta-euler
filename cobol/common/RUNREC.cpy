@@ -0,0 +1,7 @@
+      * Shared run-result record for the daily archive file written
+      * by every Euler job (RR-JOB-ID identifies which program ran).
+       01  RUN-RESULT-RECORD.
+           05  RR-JOB-ID           PIC X(10).
+           05  RR-RUN-DATE         PIC X(8).
+           05  RR-INPUT-VALUE      PIC X(40).
+           05  RR-RESULT-VALUE     PIC X(20).
