@@ -0,0 +1,9 @@
+      * Shared audit-log record appended to by every Euler job so run
+      * history can be queried after the SYSOUT has rolled off.
+       01  AUDIT-RECORD.
+           05  AR-PROGRAM-ID       PIC X(10).
+           05  AR-RUN-TIMESTAMP    PIC X(26).
+           05  AR-PARAMETERS       PIC X(40).
+           05  AR-RESULT           PIC X(20).
+           05  AR-RETURN-CODE      PIC 9(4).
+           05  AR-ELAPSED-SECONDS  PIC 9(6).
