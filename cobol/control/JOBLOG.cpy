@@ -0,0 +1,8 @@
+      * One record per job step run by the controller, so the start
+      * and end time of every step in the batch can be reviewed after
+      * the fact instead of only scrolling past on the console.
+       01  JOBLOG-RECORD.
+           05  JL-STEP-NAME    PIC X(10).
+           05  JL-START-TIME   PIC X(21).
+           05  JL-END-TIME     PIC X(21).
+           05  JL-RETURN-CODE  PIC 9(4).
