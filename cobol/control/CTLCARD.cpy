@@ -0,0 +1,4 @@
+      * One control card per problem to run this cycle; the controller
+      * reads these in order and runs each named job step in sequence.
+       01  CONTROL-RECORD.
+           05  CC-PROBLEM-NUMBER   PIC X(3).
