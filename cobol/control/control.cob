@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RM-COBOL.
+       OBJECT-COMPUTER. RM-COBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLCARD.
+       FD  JOB-LOG-FILE.
+       COPY JOBLOG.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-STATUS PIC X(2).
+       01  WS-JOBLOG-STATUS PIC X(2).
+       01  WS-EOF-FLAG PIC X(1) VALUE "N".
+       01  WS-STEP-NAME PIC X(10).
+       01  WS-COMMAND PIC X(40).
+       01  WS-STEP-START PIC X(21).
+       01  WS-STEP-END PIC X(21).
+       01  WS-STEP-RC PIC S9(4).
+       01  WS-RETURN-CODE PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       BEGIN.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "CONTROL: NO CONTROL FILE, NOTHING TO RUN"
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               PERFORM OPEN-JOB-LOG
+               PERFORM PROCESS-CONTROL-FILE UNTIL WS-EOF-FLAG = "Y"
+               CLOSE CONTROL-FILE
+               CLOSE JOB-LOG-FILE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+       OPEN-JOB-LOG SECTION.
+       OPEN-JOB-LOG-BEGIN.
+           OPEN EXTEND JOB-LOG-FILE
+           IF WS-JOBLOG-STATUS = "35"
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF
+           .
+       OPEN-JOB-LOG-EXIT.
+           EXIT.
+       PROCESS-CONTROL-FILE SECTION.
+       PROCESS-CONTROL-FILE-BEGIN.
+           READ CONTROL-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM RUN-JOB-STEP
+           END-READ
+           .
+       PROCESS-CONTROL-FILE-EXIT.
+           EXIT.
+       RUN-JOB-STEP SECTION.
+       RUN-JOB-STEP-BEGIN.
+           EVALUATE CC-PROBLEM-NUMBER
+               WHEN "001"
+                   MOVE "EULER001" TO WS-STEP-NAME
+                   MOVE "./cobol/001/001" TO WS-COMMAND
+               WHEN "003"
+                   MOVE "EULER003" TO WS-STEP-NAME
+                   MOVE "./cobol/003/003" TO WS-COMMAND
+               WHEN OTHER
+                   DISPLAY "CONTROL: UNKNOWN PROBLEM NUMBER "
+                       CC-PROBLEM-NUMBER
+                   MOVE SPACES TO WS-COMMAND
+           END-EVALUATE
+           IF WS-COMMAND NOT = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-STEP-START
+               DISPLAY "CONTROL: STARTING " WS-STEP-NAME
+                   " AT " WS-STEP-START
+               CALL "SYSTEM" USING WS-COMMAND
+               COMPUTE WS-STEP-RC = RETURN-CODE / 256
+               MOVE FUNCTION CURRENT-DATE TO WS-STEP-END
+               DISPLAY "CONTROL: FINISHED " WS-STEP-NAME
+                   " AT " WS-STEP-END " RC=" WS-STEP-RC
+               IF WS-STEP-RC > WS-RETURN-CODE
+                   MOVE WS-STEP-RC TO WS-RETURN-CODE
+               END-IF
+               PERFORM WRITE-JOB-LOG
+           END-IF
+           .
+       RUN-JOB-STEP-EXIT.
+           EXIT.
+       WRITE-JOB-LOG SECTION.
+       WRITE-JOB-LOG-BEGIN.
+           MOVE WS-STEP-NAME TO JL-STEP-NAME
+           MOVE WS-STEP-START TO JL-START-TIME
+           MOVE WS-STEP-END TO JL-END-TIME
+           MOVE WS-STEP-RC TO JL-RETURN-CODE
+           WRITE JOBLOG-RECORD
+           .
+       WRITE-JOB-LOG-EXIT.
+           EXIT.
